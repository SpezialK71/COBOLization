@@ -0,0 +1,167 @@
+000100*=============================================================
+000200* PROGRAM      : TAXEXTR
+000300* DESCRIPTION  : READS THE EMPLOYEE MASTER FILE AND WRITES A
+000400*                FIXED-LAYOUT TAX-WITHHOLDING EXTRACT FOR THE
+000500*                OUTSIDE PAYROLL-TAX VENDOR.
+000600*=============================================================
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. TAXEXTR.
+000900 AUTHOR. T. OKAFOR.
+001000 INSTALLATION. PAYROLL SYSTEMS GROUP.
+001100 DATE-WRITTEN. 2026-08-09.
+001200 DATE-COMPILED.
+001300* MODIFICATION HISTORY
+001400* DATE       INIT DESCRIPTION
+001500* 2026-08-09 TO   INITIAL VERSION - EXTRACTS EMPLOYEE-NUMBER,
+001600*                 LAST NAME, FIRST NAME AND YTD-GROSS FOR THE
+001700*                 TAX-WITHHOLDING VENDOR FEED.
+001800* 2026-08-09 TO   ADDED A RECONCILIATION CHECK - THE YTD-GROSS
+001900*                 TOTAL READ FROM THE MASTER MUST EQUAL THE
+002000*                 TOTAL WRITTEN TO THE EXTRACT, TO THE PENNY.
+002100* 2026-08-09 TO   CHECK FILE STATUS AFTER EACH OPEN INSTEAD OF
+002200*                 ASSUMING SUCCESS.
+002300 
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT EMPLOYEE-MASTER-FILE
+003100         ASSIGN TO "EMPMAST"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003400         RECORD KEY IS EMP-EMPLOYEE-NUMBER
+003500         FILE STATUS IS WS-EMPMAST-STATUS.
+003600 
+003700     SELECT TAX-EXTRACT-FILE
+003800         ASSIGN TO "TAXFEED"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS WS-TAXFEED-STATUS.
+004100 
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400* EMPLOYEE MASTER RECORD - KEYED BY EMPLOYEE-NUMBER.
+004500 FD  EMPLOYEE-MASTER-FILE.
+004600     COPY EMPREC.
+004700 
+004800* TAX-WITHHOLDING EXTRACT - FIXED LAYOUT FOR THE VENDOR FEED.
+004900 FD  TAX-EXTRACT-FILE.
+005000 01  TAX-EXTRACT-RECORD.
+005100     05  TAX-EMPLOYEE-NUMBER         PIC 9(05).
+005200     05  TAX-LAST-NAME               PIC X(10).
+005300     05  TAX-FIRST-NAME              PIC X(10).
+005400     05  TAX-YTD-GROSS               PIC 9(07)V9(02).
+005500     05  FILLER                      PIC X(46).
+005600 
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-FILE-STATUSES.
+005900     05  WS-EMPMAST-STATUS           PIC X(02) VALUE ZEROS.
+006000     05  WS-TAXFEED-STATUS           PIC X(02) VALUE ZEROS.
+006100 
+006200 01  WS-SWITCHES.
+006300     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+006400         88  END-OF-EMPLOYEE-FILE            VALUE "Y".
+006500 
+006600 01  WS-TOTALS.
+006700     05  WS-MASTER-TOTAL             PIC 9(09)V9(02) VALUE ZEROS.
+006800     05  WS-EXTRACT-TOTAL            PIC 9(09)V9(02) VALUE ZEROS.
+006900 
+007000 PROCEDURE DIVISION.
+007100*=============================================================
+007200* 0000-MAINLINE - OVERALL FLOW OF CONTROL FOR THE EXTRACT RUN.
+007300*=============================================================
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+007700         UNTIL END-OF-EMPLOYEE-FILE.
+007800     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007900     STOP RUN.
+008000 
+008100*=============================================================
+008200* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+008300*=============================================================
+008400 1000-INITIALIZE.
+008500     OPEN INPUT EMPLOYEE-MASTER-FILE.
+008600     IF WS-EMPMAST-STATUS NOT = "00"
+008700         DISPLAY "TAXEXTR: EMPLOYEE-MASTER-FILE OPEN FAILED - "
+008800         DISPLAY "         FILE STATUS = " WS-EMPMAST-STATUS
+008900         MOVE 16 TO RETURN-CODE
+009000         STOP RUN
+009100     END-IF.
+009200     OPEN OUTPUT TAX-EXTRACT-FILE.
+009300     IF WS-TAXFEED-STATUS NOT = "00"
+009400         DISPLAY "TAXEXTR: TAX-EXTRACT-FILE OPEN FAILED - "
+009500         DISPLAY "         FILE STATUS = " WS-TAXFEED-STATUS
+009600         MOVE 16 TO RETURN-CODE
+009700         STOP RUN
+009800     END-IF.
+009900     MOVE "N" TO WS-EOF-SWITCH.
+010000     PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+010100 1000-EXIT.
+010200     EXIT.
+010300 
+010400*=============================================================
+010500* 2000-PROCESS-EMPLOYEE - WRITE ONE EXTRACT RECORD, THEN READ
+010600*                         THE NEXT EMPLOYEE MASTER RECORD.
+010700*=============================================================
+010800 2000-PROCESS-EMPLOYEE.
+010900     PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT.
+011000     PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+011100 2000-EXIT.
+011200     EXIT.
+011300 
+011400*=============================================================
+011500* 2100-WRITE-EXTRACT - MOVE THE VENDOR FIELDS AND WRITE ONE
+011600*                      TAX-EXTRACT RECORD.
+011700*=============================================================
+011800 2100-WRITE-EXTRACT.
+011900     MOVE SPACES TO TAX-EXTRACT-RECORD.
+012000     MOVE EMP-EMPLOYEE-NUMBER TO TAX-EMPLOYEE-NUMBER.
+012100     MOVE EMP-LAST-NAME TO TAX-LAST-NAME.
+012200     MOVE EMP-FIRST-NAME TO TAX-FIRST-NAME.
+012300     MOVE EMP-YTD-GROSS TO TAX-YTD-GROSS.
+012400     WRITE TAX-EXTRACT-RECORD.
+012500     ADD EMP-YTD-GROSS TO WS-EXTRACT-TOTAL.
+012600 2100-EXIT.
+012700     EXIT.
+012800 
+012900*=============================================================
+013000* 2900-READ-EMPLOYEE - READ THE NEXT EMPLOYEE MASTER RECORD.
+013100*=============================================================
+013200 2900-READ-EMPLOYEE.
+013300     READ EMPLOYEE-MASTER-FILE NEXT RECORD
+013400         AT END
+013500             MOVE "Y" TO WS-EOF-SWITCH
+013600         NOT AT END
+013700             ADD EMP-YTD-GROSS TO WS-MASTER-TOTAL
+013800     END-READ.
+013900 2900-EXIT.
+014000     EXIT.
+014100 
+014200*=============================================================
+014300* 8000-TERMINATE - CLOSE THE FILES.
+014400*=============================================================
+014500 8000-TERMINATE.
+014600     PERFORM 8100-RECONCILE-TOTALS THRU 8100-EXIT.
+014700     CLOSE EMPLOYEE-MASTER-FILE.
+014800     CLOSE TAX-EXTRACT-FILE.
+014900 8000-EXIT.
+015000     EXIT.
+015100 
+015200*=============================================================
+015300* 8100-RECONCILE-TOTALS - THE YTD-GROSS TOTAL READ FROM THE
+015400*                         MASTER MUST EQUAL THE TOTAL WRITTEN
+015500*                         TO THE EXTRACT, TO THE PENNY.
+015600*=============================================================
+015700 8100-RECONCILE-TOTALS.
+015800     IF WS-MASTER-TOTAL NOT = WS-EXTRACT-TOTAL
+015900         DISPLAY "TAXEXTR: RECONCILIATION FAILED - MASTER "
+016000         DISPLAY "         YTD-GROSS TOTAL DOES NOT EQUAL THE"
+016100         DISPLAY "         EXTRACT TOTAL."
+016200         DISPLAY "MASTER TOTAL   = " WS-MASTER-TOTAL
+016300         DISPLAY "EXTRACT TOTAL  = " WS-EXTRACT-TOTAL
+016400         MOVE 16 TO RETURN-CODE
+016500     END-IF.
+016600 8100-EXIT.
+016700     EXIT.
