@@ -0,0 +1,24 @@
+000100* EMPREC.CPY
+000200* EMPLOYEE MASTER RECORD LAYOUT - SHARED BY PAYREG, EMPMAINT
+000300* AND TAXEXTR SO ALL THREE PROGRAMS AGREE ON ONE FIELD LAYOUT.
+000400*
+000500* MODIFICATION HISTORY
+000600* DATE       INIT DESCRIPTION
+000700* 2026-08-09 TO   INITIAL COPYBOOK - NUMBER, SALARY, NAME
+000800* 2026-08-09 TO   ADDED DEPARTMENT, HIRE DATE, YTD GROSS
+000900* 2026-08-09 TO   ADDED CURRENCY CODE SO SALARY CAN BE EDITED
+001000*                 IN THE EMPLOYEE'S OWN CURRENCY.
+001100 01  EMPLOYEE-RECORD.
+001200     05  EMP-EMPLOYEE-NUMBER         PIC 9(05).
+001300     05  EMP-SALARY                  PIC 9(05)V9(02).
+001400     05  EMP-NAME.
+001500         10  EMP-FIRST-NAME          PIC X(10).
+001600         10  EMP-LAST-NAME           PIC X(10).
+001700     05  EMP-DEPARTMENT-CODE         PIC X(04).
+001800     05  EMP-HIRE-DATE               PIC 9(08).
+001900     05  EMP-YTD-GROSS               PIC 9(07)V9(02).
+002000     05  EMP-CURRENCY-CODE           PIC X(03).
+002100         88  EMP-CURRENCY-IS-USD             VALUE "USD".
+002200         88  EMP-CURRENCY-IS-GBP             VALUE "GBP".
+002300         88  EMP-CURRENCY-IS-EUR             VALUE "EUR".
+002400         88  EMP-CURRENCY-IS-JPY             VALUE "JPY".
