@@ -1,31 +1,692 @@
-
-
-
-
-
-
-
-
-working-storage section
-01 employee.
-    05 employee-number         pic 9(5).
-    05 salary                  pic 9(5)V9(2).
-	05 #name.
-	    10 first-name          pic X(10).
-	    10 last-name           pic X(10).
-		
-01 salary-format               pic $(3),$(3).$(2) typedef.
-
-procedure division.
-    move "000015000000Kurt    Rosengreen" to employee
-
-           declare formatted-salary as salary-format
-           move salary to formatted-salary
-
-           display "Employee Number: " employee-number
-           display "Salary: " formatted-salary
-           display "First Name: " first-name
-           display "Last Name: " last-name
-
-           stop run
-           .
\ No newline at end of file
+000100*=============================================================
+000200* PROGRAM      : PAYREG
+000300* DESCRIPTION  : READS THE EMPLOYEE MASTER FILE AND PRINTS A
+000400*                FORMATTED PAYROLL REGISTER, WITH AN EXCEPTION
+000500*                LISTING FOR RECORDS THAT FAIL VALIDATION.
+000600*=============================================================
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. PAYREG.
+000900 AUTHOR. T. OKAFOR.
+001000 INSTALLATION. PAYROLL SYSTEMS GROUP.
+001100 DATE-WRITTEN. 2026-08-09.
+001200 DATE-COMPILED.
+001300* MODIFICATION HISTORY
+001400* DATE       INIT DESCRIPTION
+001500* 2026-08-09 TO   REPLACED THE HARDCODED EMPLOYEE LITERAL WITH
+001600*                 A REAL EMPLOYEE-MASTER FILE, READ IN A LOOP.
+001700* 2026-08-09 TO   ADDED A FORMATTED PAYROLL REGISTER REPORT WITH
+001800*                 PAGE HEADERS, PAGE BREAKS, AND A GRAND TOTAL.
+001900* 2026-08-09 TO   ADDED VALIDATION OF EMPLOYEE-NUMBER AND SALARY
+002000*                 WITH REJECTS ROUTED TO AN EXCEPTION LISTING.
+002100* 2026-08-09 TO   MOVED THE EMPLOYEE RECORD LAYOUT INTO THE EMPREC
+002200*                 COPYBOOK AND ADDED DEPARTMENT, HIRE DATE AND
+002300*                 YTD-GROSS SO OTHER PROGRAMS CAN SHARE IT.
+002400* 2026-08-09 TO   ADDED CHECKPOINT/RESTART - THE RUN CAN RESUME
+002500*                 AFTER THE LAST EMPLOYEE NUMBER CHECKPOINTED
+002600*                 INSTEAD OF REPROCESSING THE WHOLE FILE.
+002700* 2026-08-09 TO   SALARY IS NOW FORMATTED BY THE EMPLOYEE'S OWN
+002800*                 CURRENCY CODE INSTEAD OF ONE HARDCODED USD
+002900*                 PICTURE.
+003000* 2026-08-09 TO   ADDED A RECONCILIATION CHECK - THE SALARY TOTAL
+003100*                 READ FROM THE MASTER MUST EQUAL THE REPORT TOTAL
+003200*                 PLUS THE EXCEPTION TOTAL, TO THE PENNY.
+003300* 2026-08-09 TO   FIXED CHECKPOINT/RESTART TO OPEN THE REPORT AND
+003400*                 EXCEPTION FILES FOR EXTEND (NOT OUTPUT) ON A
+003500*                 RESUME, AND TO CARRY PAGE STATE AND RUNNING
+003600*                 TOTALS THROUGH THE CHECKPOINT RECORD RATHER
+003700*                 THAN RE-ZEROING THEM. GRAND TOTAL IS NOW BROKEN
+003800*                 OUT BY CURRENCY INSTEAD OF ONE BLENDED FIGURE.
+003900*                 ROUNDED THE YEN CONVERSION. CHECK FILE STATUS
+004000*                 AFTER EACH OPEN.
+004100* 2026-08-09 TO   ROUNDED THE YEN GRAND TOTAL TOO - IT WAS STILL
+004200*                 BEING MOVED STRAIGHT INTO A ZERO-DECIMAL
+004300*                 PICTURE, WHICH TRUNCATES RATHER THAN ROUNDS.
+004400* 2026-08-09 TO   OPENED THE MASTER I-O SO EACH RUN CAN ADD ITS
+004500*                 SALARY INTO EMP-YTD-GROSS, WHICH NOTHING WAS
+004600*                 EVER UPDATING. WIDENED THE GRAND TOTAL EDIT
+004700*                 PICTURES TO THE ACCUMULATORS' FULL NINE DIGITS
+004800*                 SO A LARGE RUN DOESN'T PRINT A TRUNCATED TOTAL.
+004900*                 SALARY CEILING IS NOW PER CURRENCY INSTEAD OF
+005000*                 ONE USD-SHAPED CONSTANT.
+005100 
+005200 ENVIRONMENT DIVISION.
+005300 CONFIGURATION SECTION.
+005400 SOURCE-COMPUTER. IBM-370.
+005500 OBJECT-COMPUTER. IBM-370.
+005600 INPUT-OUTPUT SECTION.
+005700 FILE-CONTROL.
+005800     SELECT EMPLOYEE-MASTER-FILE
+005900         ASSIGN TO "EMPMAST"
+006000         ORGANIZATION IS INDEXED
+006100         ACCESS MODE IS DYNAMIC
+006200         RECORD KEY IS EMP-EMPLOYEE-NUMBER
+006300         FILE STATUS IS WS-EMPMAST-STATUS.
+006400 
+006500     SELECT PAYROLL-REGISTER-FILE
+006600         ASSIGN TO "PAYRPT"
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS WS-PAYRPT-STATUS.
+006900 
+007000     SELECT EXCEPTION-LISTING-FILE
+007100         ASSIGN TO "PAYEXCP"
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007300         FILE STATUS IS WS-PAYEXCP-STATUS.
+007400 
+007500     SELECT CHECKPOINT-CONTROL-FILE
+007600         ASSIGN TO "PAYCKPT"
+007700         ORGANIZATION IS INDEXED
+007800         ACCESS MODE IS RANDOM
+007900         RECORD KEY IS CKPT-KEY
+008000         FILE STATUS IS WS-PAYCKPT-STATUS.
+008100 
+008200 DATA DIVISION.
+008300 FILE SECTION.
+008400* EMPLOYEE MASTER RECORD - KEYED BY EMPLOYEE-NUMBER.
+008500 FD  EMPLOYEE-MASTER-FILE.
+008600     COPY EMPREC.
+008700 
+008800 FD  PAYROLL-REGISTER-FILE.
+008900 01  PAYROLL-REGISTER-LINE            PIC X(80).
+009000 
+009100 FD  EXCEPTION-LISTING-FILE.
+009200 01  EXCEPTION-LISTING-LINE           PIC X(80).
+009300 
+009400* CHECKPOINT CONTROL RECORD - ONE ROW, KEYED BY A CONSTANT.
+009500 FD  CHECKPOINT-CONTROL-FILE.
+009600 01  CHECKPOINT-RECORD.
+009700     05  CKPT-KEY                    PIC X(01).
+009800     05  CKPT-LAST-EMPLOYEE-NUMBER    PIC 9(05).
+009900     05  CKPT-RUN-DATE                PIC 9(08).
+010000     05  CKPT-PAGE-NUMBER             PIC 9(03).
+010100     05  CKPT-LINE-COUNT              PIC 9(03).
+010200     05  CKPT-REPORT-TOTAL            PIC 9(09)V9(02).
+010300     05  CKPT-EXCEPTION-TOTAL         PIC 9(09)V9(02).
+010400     05  CKPT-MASTER-TOTAL            PIC 9(09)V9(02).
+010500     05  CKPT-TOTAL-USD               PIC 9(09)V9(02).
+010600     05  CKPT-TOTAL-GBP               PIC 9(09)V9(02).
+010700     05  CKPT-TOTAL-EUR               PIC 9(09)V9(02).
+010800     05  CKPT-TOTAL-JPY               PIC 9(09)V9(02).
+010900     05  CKPT-STATUS                  PIC X(01).
+011000         88  CKPT-RUN-IN-PROGRESS            VALUE "I".
+011100         88  CKPT-RUN-COMPLETE               VALUE "C".
+011200 
+011300 WORKING-STORAGE SECTION.
+011400 01  WS-FILE-STATUSES.
+011500     05  WS-EMPMAST-STATUS           PIC X(02) VALUE ZEROS.
+011600     05  WS-PAYRPT-STATUS            PIC X(02) VALUE ZEROS.
+011700     05  WS-PAYEXCP-STATUS           PIC X(02) VALUE ZEROS.
+011800     05  WS-PAYCKPT-STATUS           PIC X(02) VALUE ZEROS.
+011900 
+012000 01  WS-SWITCHES.
+012100     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+012200         88  END-OF-EMPLOYEE-FILE            VALUE "Y".
+012300     05  WS-REJECT-SWITCH            PIC X(01) VALUE "N".
+012400         88  EMPLOYEE-IS-REJECTED            VALUE "Y".
+012500     05  WS-RESUME-SWITCH            PIC X(01) VALUE "N".
+012600         88  RESUMING-FROM-CHECKPOINT        VALUE "Y".
+012700 
+012800 01  WS-RESUME-ANSWER                 PIC X(01) VALUE "N".
+012900 
+013000* REPORT CONTROL COUNTERS AND TOTALS.
+013100 01  WS-REPORT-CONTROLS.
+013200     05  WS-LINE-COUNT               PIC 9(03) VALUE ZEROS COMP.
+013300     05  WS-PAGE-NUMBER              PIC 9(03) VALUE ZEROS COMP.
+013400     05  WS-REPORT-TOTAL             PIC 9(09)V9(02) VALUE ZEROS.
+013500     05  WS-EXCEPTION-TOTAL          PIC 9(09)V9(02) VALUE ZEROS.
+013600     05  WS-MASTER-TOTAL             PIC 9(09)V9(02) VALUE ZEROS.
+013700 
+013800* GRAND TOTAL SALARY BY CURRENCY - NOT CONVERTED TO ONE COMMON
+013900* CURRENCY, SO EACH IS ACCUMULATED AND PRINTED SEPARATELY.
+014000 01  WS-CURRENCY-TOTALS.
+014100     05  WS-TOTAL-USD                PIC 9(09)V9(02) VALUE ZEROS.
+014200     05  WS-TOTAL-GBP                PIC 9(09)V9(02) VALUE ZEROS.
+014300     05  WS-TOTAL-EUR                PIC 9(09)V9(02) VALUE ZEROS.
+014400     05  WS-TOTAL-JPY                PIC 9(09)V9(02) VALUE ZEROS.
+014500 
+014600 01  WS-OUTPUT-TOTAL                  PIC 9(09)V9(02) VALUE ZEROS.
+014700 
+014800 01  WS-CONSTANTS.
+014900     05  WS-MAX-LINES-PER-PAGE       PIC 9(03) VALUE 050 COMP.
+015000     05  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 00100 COMP.
+015100 
+015200* MAXIMUM ALLOWABLE SALARY, ONE PER CURRENCY - EACH CODE'S OWN
+015300* MAJOR-UNIT CEILING, NOT ONE BLENDED FIGURE. JPY IS CAPPED AT
+015400* THE WIDTH OF EMP-SALARY ITSELF (9(05)V9(02)), WHICH CANNOT
+015500* HOLD A YEN SALARY AT ITS REAL-WORLD MAGNITUDE - THAT IS A
+015600* LIMIT OF THE SHARED SALARY FIELD, NOT SOMETHING THIS CHECK
+015700* CAN FIX BY ITSELF.
+015800 01  WS-MAXIMUM-SALARY-BY-CURRENCY.
+015900     05  WS-MAXIMUM-SALARY-USD    PIC 9(05)V9(02) VALUE 75000.00.
+016000     05  WS-MAXIMUM-SALARY-GBP    PIC 9(05)V9(02) VALUE 60000.00.
+016100     05  WS-MAXIMUM-SALARY-EUR    PIC 9(05)V9(02) VALUE 65000.00.
+016200     05  WS-MAXIMUM-SALARY-JPY    PIC 9(05)V9(02) VALUE 99999.99.
+016300 
+016400 01  WS-RECORDS-SINCE-CHECKPOINT     PIC 9(05) VALUE ZEROS COMP.
+016500 01  WS-LAST-EMPLOYEE-NUMBER          PIC 9(05) VALUE ZEROS.
+016600 
+016700 01  WS-REJECT-REASON                PIC X(30) VALUE SPACES.
+016800 
+016900* RUN DATE, BROKEN OUT FOR EDITING ON THE PAGE HEADING.
+017000 01  WS-RUN-DATE.
+017100     05  WS-RUN-DATE-CCYY            PIC 9(04).
+017200     05  WS-RUN-DATE-MM              PIC 9(02).
+017300     05  WS-RUN-DATE-DD              PIC 9(02).
+017400 01  WS-RUN-DATE-EDITED               PIC X(10) VALUE SPACES.
+017500 
+017600 01  WS-FORMATTED-SALARY              PIC X(18) VALUE SPACES.
+017700 01  WS-FMT-SALARY-USD                PIC $$$,$$$.99.
+017800 01  WS-FMT-SALARY-2-DECIMALS         PIC Z,ZZZ,ZZZ.99.
+017900 01  WS-FMT-SALARY-0-DECIMALS         PIC Z,ZZZ,ZZ9.
+018000 01  WS-WHOLE-YEN-AMOUNT              PIC 9(07).
+018100 01  WS-WHOLE-YEN-TOTAL               PIC 9(09).
+018200 
+018300* PRINT LINE LAYOUTS FOR THE PAYROLL REGISTER.
+018400 01  WS-HEADING-LINE-1.
+018500     05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+018600     05  WS-HDG-RUN-DATE             PIC X(10).
+018700     05  FILLER                      PIC X(10) VALUE SPACES.
+018800     05  FILLER              PIC X(20) VALUE "PAYROLL REGISTER".
+018900     05  FILLER                      PIC X(10) VALUE SPACES.
+019000     05  FILLER                      PIC X(06) VALUE "PAGE: ".
+019100     05  WS-HDG-PAGE-NUMBER          PIC ZZ9.
+019200 
+019300 01  WS-HEADING-LINE-2.
+019400     05  FILLER                      PIC X(08) VALUE "EMP NO ".
+019500     05  FILLER                  PIC X(22) VALUE "EMPLOYEE NAME".
+019600     05  FILLER                      PIC X(15) VALUE "SALARY".
+019700 
+019800 01  WS-DETAIL-LINE.
+019900     05  WS-DTL-EMPLOYEE-NUMBER      PIC ZZZZ9.
+020000     05  FILLER                      PIC X(03) VALUE SPACES.
+020100     05  WS-DTL-NAME                 PIC X(22).
+020200     05  FILLER                      PIC X(03) VALUE SPACES.
+020300     05  WS-DTL-FORMATTED-SALARY     PIC X(18).
+020400 
+020500 01  WS-TOTAL-LINE-USD.
+020600     05  FILLER                      PIC X(20) VALUE
+020700             "GRAND TOTAL (USD): ".
+020800     05  WS-TOT-FMT-USD              PIC $,$$$,$$$,$$9.99.
+020900 
+021000 01  WS-TOTAL-LINE-GBP.
+021100     05  FILLER                      PIC X(20) VALUE
+021200             "GRAND TOTAL (GBP): ".
+021300     05  WS-TOT-FMT-GBP              PIC ZZZ,ZZZ,ZZ9.99.
+021400 
+021500 01  WS-TOTAL-LINE-EUR.
+021600     05  FILLER                      PIC X(20) VALUE
+021700             "GRAND TOTAL (EUR): ".
+021800     05  WS-TOT-FMT-EUR              PIC ZZZ,ZZZ,ZZ9.99.
+021900 
+022000 01  WS-TOTAL-LINE-JPY.
+022100     05  FILLER                      PIC X(20) VALUE
+022200             "GRAND TOTAL (JPY): ".
+022300     05  WS-TOT-FMT-JPY              PIC ZZZ,ZZZ,ZZ9.
+022400 
+022500 01  WS-EXCEPTION-LINE.
+022600     05  FILLER                  PIC X(14) VALUE "REJECTED EMP: ".
+022700     05  WS-EXC-EMPLOYEE-NUMBER      PIC ZZZZ9.
+022800     05  FILLER                      PIC X(03) VALUE SPACES.
+022900     05  FILLER                      PIC X(08) VALUE "REASON: ".
+023000     05  WS-EXC-REASON               PIC X(30).
+023100 
+023200 PROCEDURE DIVISION.
+023300 
+023400*=============================================================
+023500* 0000-MAINLINE - OVERALL FLOW OF CONTROL FOR THE REGISTER RUN.
+023600*=============================================================
+023700 0000-MAINLINE.
+023800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+023900     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+024000         UNTIL END-OF-EMPLOYEE-FILE.
+024100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+024200     STOP RUN.
+024300 
+024400*=============================================================
+024500* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+024600*=============================================================
+024700 1000-INITIALIZE.
+024800     OPEN I-O EMPLOYEE-MASTER-FILE.
+024900     IF WS-EMPMAST-STATUS NOT = "00"
+025000         DISPLAY "PAYREG: EMPLOYEE-MASTER-FILE OPEN FAILED - "
+025100         DISPLAY "        FILE STATUS = " WS-EMPMAST-STATUS
+025200         MOVE 16 TO RETURN-CODE
+025300         STOP RUN
+025400     END-IF.
+025500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+025600     STRING WS-RUN-DATE-MM   "/" WS-RUN-DATE-DD "/"
+025700            WS-RUN-DATE-CCYY DELIMITED BY SIZE
+025800         INTO WS-RUN-DATE-EDITED.
+025900     MOVE ZEROS TO WS-RECORDS-SINCE-CHECKPOINT.
+026000     MOVE ZEROS TO WS-LAST-EMPLOYEE-NUMBER.
+026100     MOVE "N" TO WS-EOF-SWITCH.
+026200     PERFORM 1100-OPEN-CHECKPOINT-FILE THRU 1100-EXIT.
+026300     PERFORM 1200-CHECK-FOR-RESTART THRU 1200-EXIT.
+026400     IF RESUMING-FROM-CHECKPOINT
+026500         PERFORM 1300-RESUME-REPORT-STATE THRU 1300-EXIT
+026600         MOVE CKPT-LAST-EMPLOYEE-NUMBER TO EMP-EMPLOYEE-NUMBER
+026700         START EMPLOYEE-MASTER-FILE KEY > EMP-EMPLOYEE-NUMBER
+026800             INVALID KEY
+026900                 MOVE "Y" TO WS-EOF-SWITCH
+027000         END-START
+027100     ELSE
+027200         PERFORM 1400-START-REPORT-FRESH THRU 1400-EXIT
+027300     END-IF.
+027400     IF NOT END-OF-EMPLOYEE-FILE
+027500         PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT
+027600     END-IF.
+027700 1000-EXIT.
+027800     EXIT.
+027900 
+028000*=============================================================
+028100* 1100-OPEN-CHECKPOINT-FILE - OPEN THE CHECKPOINT CONTROL FILE,
+028200*                             CREATING IT ON ITS FIRST USE.
+028300*=============================================================
+028400 1100-OPEN-CHECKPOINT-FILE.
+028500     OPEN I-O CHECKPOINT-CONTROL-FILE.
+028600     IF WS-PAYCKPT-STATUS = "35"
+028700         OPEN OUTPUT CHECKPOINT-CONTROL-FILE
+028800         CLOSE CHECKPOINT-CONTROL-FILE
+028900         OPEN I-O CHECKPOINT-CONTROL-FILE
+029000     END-IF.
+029100     IF WS-PAYCKPT-STATUS NOT = "00"
+029200         DISPLAY "PAYREG: CHECKPOINT-CONTROL-FILE OPEN FAILED - "
+029300         DISPLAY "        FILE STATUS = " WS-PAYCKPT-STATUS
+029400         MOVE 16 TO RETURN-CODE
+029500         STOP RUN
+029600     END-IF.
+029700 1100-EXIT.
+029800     EXIT.
+029900 
+030000*=============================================================
+030100* 1200-CHECK-FOR-RESTART - IF A CHECKPOINT WAS LEFT IN PROGRESS
+030200*                          BY AN EARLIER RUN, OFFER TO RESUME.
+030300*=============================================================
+030400 1200-CHECK-FOR-RESTART.
+030500     MOVE "1" TO CKPT-KEY.
+030600     READ CHECKPOINT-CONTROL-FILE
+030700         INVALID KEY
+030800             MOVE ZEROS TO CKPT-LAST-EMPLOYEE-NUMBER
+030900             GO TO 1200-EXIT
+031000     END-READ.
+031100     IF CKPT-RUN-IN-PROGRESS
+031200         DISPLAY "A PRIOR RUN STOPPED AFTER EMPLOYEE "
+031300                 CKPT-LAST-EMPLOYEE-NUMBER
+031400         DISPLAY "RESUME FROM THAT CHECKPOINT (Y/N)? "
+031500             WITH NO ADVANCING
+031600         ACCEPT WS-RESUME-ANSWER FROM CONSOLE
+031700         IF WS-RESUME-ANSWER = "Y"
+031800             MOVE "Y" TO WS-RESUME-SWITCH
+031900         ELSE
+032000             MOVE ZEROS TO CKPT-LAST-EMPLOYEE-NUMBER
+032100         END-IF
+032200     ELSE
+032300         MOVE ZEROS TO CKPT-LAST-EMPLOYEE-NUMBER
+032400     END-IF.
+032500 1200-EXIT.
+032600     EXIT.
+032700 
+032800*=============================================================
+032900* 1300-RESUME-REPORT-STATE - OPEN THE REPORT AND EXCEPTION
+033000*                            FILES FOR EXTEND SO A RESUMED RUN
+033100*                            APPENDS RATHER THAN OVERWRITES, AND
+033200*                            RESTORE THE PAGE STATE AND RUNNING
+033300*                            TOTALS LEFT BY THE PRIOR RUN.
+033400*=============================================================
+033500 1300-RESUME-REPORT-STATE.
+033600     OPEN EXTEND PAYROLL-REGISTER-FILE.
+033700     IF WS-PAYRPT-STATUS NOT = "00"
+033800         DISPLAY "PAYREG: PAYROLL-REGISTER-FILE OPEN FAILED - "
+033900         DISPLAY "        FILE STATUS = " WS-PAYRPT-STATUS
+034000         MOVE 16 TO RETURN-CODE
+034100         STOP RUN
+034200     END-IF.
+034300     OPEN EXTEND EXCEPTION-LISTING-FILE.
+034400     IF WS-PAYEXCP-STATUS NOT = "00"
+034500         DISPLAY "PAYREG: EXCEPTION-LISTING-FILE OPEN FAILED - "
+034600         DISPLAY "        FILE STATUS = " WS-PAYEXCP-STATUS
+034700         MOVE 16 TO RETURN-CODE
+034800         STOP RUN
+034900     END-IF.
+035000     MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER.
+035100     MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT.
+035200     MOVE CKPT-REPORT-TOTAL TO WS-REPORT-TOTAL.
+035300     MOVE CKPT-EXCEPTION-TOTAL TO WS-EXCEPTION-TOTAL.
+035400     MOVE CKPT-MASTER-TOTAL TO WS-MASTER-TOTAL.
+035500     MOVE CKPT-TOTAL-USD TO WS-TOTAL-USD.
+035600     MOVE CKPT-TOTAL-GBP TO WS-TOTAL-GBP.
+035700     MOVE CKPT-TOTAL-EUR TO WS-TOTAL-EUR.
+035800     MOVE CKPT-TOTAL-JPY TO WS-TOTAL-JPY.
+035900 1300-EXIT.
+036000     EXIT.
+036100 
+036200*=============================================================
+036300* 1400-START-REPORT-FRESH - OPEN THE REPORT AND EXCEPTION FILES
+036400*                           FOR OUTPUT AND ZERO THE PAGE STATE
+036500*                           AND RUNNING TOTALS FOR A NEW RUN.
+036600*=============================================================
+036700 1400-START-REPORT-FRESH.
+036800     OPEN OUTPUT PAYROLL-REGISTER-FILE.
+036900     IF WS-PAYRPT-STATUS NOT = "00"
+037000         DISPLAY "PAYREG: PAYROLL-REGISTER-FILE OPEN FAILED - "
+037100         DISPLAY "        FILE STATUS = " WS-PAYRPT-STATUS
+037200         MOVE 16 TO RETURN-CODE
+037300         STOP RUN
+037400     END-IF.
+037500     OPEN OUTPUT EXCEPTION-LISTING-FILE.
+037600     IF WS-PAYEXCP-STATUS NOT = "00"
+037700         DISPLAY "PAYREG: EXCEPTION-LISTING-FILE OPEN FAILED - "
+037800         DISPLAY "        FILE STATUS = " WS-PAYEXCP-STATUS
+037900         MOVE 16 TO RETURN-CODE
+038000         STOP RUN
+038100     END-IF.
+038200     MOVE ZEROS TO WS-LINE-COUNT.
+038300     MOVE ZEROS TO WS-PAGE-NUMBER.
+038400     MOVE ZEROS TO WS-REPORT-TOTAL.
+038500     MOVE ZEROS TO WS-EXCEPTION-TOTAL.
+038600     MOVE ZEROS TO WS-MASTER-TOTAL.
+038700     MOVE ZEROS TO WS-TOTAL-USD.
+038800     MOVE ZEROS TO WS-TOTAL-GBP.
+038900     MOVE ZEROS TO WS-TOTAL-EUR.
+039000     MOVE ZEROS TO WS-TOTAL-JPY.
+039100 1400-EXIT.
+039200     EXIT.
+039300 
+039400*=============================================================
+039500* 2000-PROCESS-EMPLOYEE - VALIDATE, REPORT OR REJECT ONE
+039600*                         EMPLOYEE RECORD, THEN READ THE NEXT.
+039700*=============================================================
+039800 2000-PROCESS-EMPLOYEE.
+039900     PERFORM 2100-VALIDATE-EMPLOYEE THRU 2100-EXIT.
+040000     IF EMPLOYEE-IS-REJECTED
+040100         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+040200     ELSE
+040300         PERFORM 2300-FORMAT-SALARY THRU 2300-EXIT
+040400         PERFORM 2400-WRITE-DETAIL THRU 2400-EXIT
+040500         PERFORM 2450-UPDATE-YTD-GROSS THRU 2450-EXIT
+040600     END-IF.
+040700     MOVE EMP-EMPLOYEE-NUMBER TO WS-LAST-EMPLOYEE-NUMBER.
+040800     ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT.
+040900     IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+041000         PERFORM 2600-WRITE-CHECKPOINT-RECORD THRU 2600-EXIT
+041100         MOVE ZEROS TO WS-RECORDS-SINCE-CHECKPOINT
+041200     END-IF.
+041300     PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+041400 2000-EXIT.
+041500     EXIT.
+041600 
+041700*=============================================================
+041800* 2100-VALIDATE-EMPLOYEE - REJECT A ZERO EMPLOYEE NUMBER, ZERO
+041900*                          EXCESSIVE SALARY, OR A BLANK NAME.
+042000*=============================================================
+042100 2100-VALIDATE-EMPLOYEE.
+042200     MOVE "N" TO WS-REJECT-SWITCH.
+042300     MOVE SPACES TO WS-REJECT-REASON.
+042400     IF EMP-EMPLOYEE-NUMBER = ZEROS
+042500         MOVE "Y" TO WS-REJECT-SWITCH
+042600         MOVE "EMPLOYEE NUMBER IS ZERO" TO WS-REJECT-REASON
+042700         GO TO 2100-EXIT
+042800     END-IF.
+042900     IF EMP-SALARY = ZEROS
+043000         MOVE "Y" TO WS-REJECT-SWITCH
+043100         MOVE "SALARY IS ZERO" TO WS-REJECT-REASON
+043200         GO TO 2100-EXIT
+043300     END-IF.
+043400     EVALUATE TRUE
+043500         WHEN EMP-CURRENCY-IS-GBP
+043600             IF EMP-SALARY > WS-MAXIMUM-SALARY-GBP
+043700                 MOVE "Y" TO WS-REJECT-SWITCH
+043800             END-IF
+043900         WHEN EMP-CURRENCY-IS-EUR
+044000             IF EMP-SALARY > WS-MAXIMUM-SALARY-EUR
+044100                 MOVE "Y" TO WS-REJECT-SWITCH
+044200             END-IF
+044300         WHEN EMP-CURRENCY-IS-JPY
+044400             IF EMP-SALARY > WS-MAXIMUM-SALARY-JPY
+044500                 MOVE "Y" TO WS-REJECT-SWITCH
+044600             END-IF
+044700         WHEN OTHER
+044800             IF EMP-SALARY > WS-MAXIMUM-SALARY-USD
+044900                 MOVE "Y" TO WS-REJECT-SWITCH
+045000             END-IF
+045100     END-EVALUATE.
+045200     IF EMPLOYEE-IS-REJECTED
+045300         MOVE "SALARY EXCEEDS MAXIMUM" TO WS-REJECT-REASON
+045400         GO TO 2100-EXIT
+045500     END-IF.
+045600     IF EMP-FIRST-NAME = SPACES
+045700         MOVE "Y" TO WS-REJECT-SWITCH
+045800         MOVE "FIRST NAME IS BLANK" TO WS-REJECT-REASON
+045900         GO TO 2100-EXIT
+046000     END-IF.
+046100     IF EMP-LAST-NAME = SPACES
+046200         MOVE "Y" TO WS-REJECT-SWITCH
+046300         MOVE "LAST NAME IS BLANK" TO WS-REJECT-REASON
+046400     END-IF.
+046500 2100-EXIT.
+046600     EXIT.
+046700 
+046800*=============================================================
+046900* 2200-WRITE-EXCEPTION - LOG A REJECTED RECORD TO THE
+047000*                        EXCEPTION LISTING INSTEAD OF PRINTING
+047100*                        IT ON THE REGISTER.
+047200*=============================================================
+047300 2200-WRITE-EXCEPTION.
+047400     ADD EMP-SALARY TO WS-EXCEPTION-TOTAL.
+047500     MOVE EMP-EMPLOYEE-NUMBER TO WS-EXC-EMPLOYEE-NUMBER.
+047600     MOVE WS-REJECT-REASON TO WS-EXC-REASON.
+047700     WRITE EXCEPTION-LISTING-LINE FROM WS-EXCEPTION-LINE.
+047800 2200-EXIT.
+047900     EXIT.
+048000 
+048100*=============================================================
+048200* 2300-FORMAT-SALARY - EDIT THE SALARY FOR PRINTING.
+048300*=============================================================
+048400 2300-FORMAT-SALARY.
+048500     MOVE SPACES TO WS-FORMATTED-SALARY.
+048600     EVALUATE TRUE
+048700         WHEN EMP-CURRENCY-IS-GBP
+048800             MOVE EMP-SALARY TO WS-FMT-SALARY-2-DECIMALS
+048900             STRING "GBP " DELIMITED BY SIZE
+049000                    WS-FMT-SALARY-2-DECIMALS DELIMITED BY SIZE
+049100                 INTO WS-FORMATTED-SALARY
+049200         WHEN EMP-CURRENCY-IS-EUR
+049300             MOVE EMP-SALARY TO WS-FMT-SALARY-2-DECIMALS
+049400             STRING "EUR " DELIMITED BY SIZE
+049500                    WS-FMT-SALARY-2-DECIMALS DELIMITED BY SIZE
+049600                 INTO WS-FORMATTED-SALARY
+049700         WHEN EMP-CURRENCY-IS-JPY
+049800             COMPUTE WS-WHOLE-YEN-AMOUNT ROUNDED = EMP-SALARY
+049900             MOVE WS-WHOLE-YEN-AMOUNT TO WS-FMT-SALARY-0-DECIMALS
+050000             STRING "JPY " DELIMITED BY SIZE
+050100                    WS-FMT-SALARY-0-DECIMALS DELIMITED BY SIZE
+050200                 INTO WS-FORMATTED-SALARY
+050300         WHEN OTHER
+050400             MOVE EMP-SALARY TO WS-FMT-SALARY-USD
+050500             MOVE WS-FMT-SALARY-USD TO WS-FORMATTED-SALARY
+050600     END-EVALUATE.
+050700 2300-EXIT.
+050800     EXIT.
+050900 
+051000*=============================================================
+051100* 2400-WRITE-DETAIL - PRINT ONE DETAIL LINE, BREAKING THE PAGE
+051200*                     EVERY WS-MAX-LINES-PER-PAGE LINES.
+051300*=============================================================
+051400 2400-WRITE-DETAIL.
+051500     IF WS-LINE-COUNT = ZEROS
+051600         OR WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+051700         PERFORM 2500-WRITE-PAGE-HEADERS THRU 2500-EXIT
+051800     END-IF.
+051900     ADD EMP-SALARY TO WS-REPORT-TOTAL.
+052000     EVALUATE TRUE
+052100         WHEN EMP-CURRENCY-IS-GBP
+052200             ADD EMP-SALARY TO WS-TOTAL-GBP
+052300         WHEN EMP-CURRENCY-IS-EUR
+052400             ADD EMP-SALARY TO WS-TOTAL-EUR
+052500         WHEN EMP-CURRENCY-IS-JPY
+052600             ADD EMP-SALARY TO WS-TOTAL-JPY
+052700         WHEN OTHER
+052800             ADD EMP-SALARY TO WS-TOTAL-USD
+052900     END-EVALUATE.
+053000     MOVE EMP-EMPLOYEE-NUMBER TO WS-DTL-EMPLOYEE-NUMBER.
+053100     STRING EMP-LAST-NAME DELIMITED BY SPACE
+053200            ", " DELIMITED BY SIZE
+053300            EMP-FIRST-NAME DELIMITED BY SPACE
+053400         INTO WS-DTL-NAME.
+053500     MOVE WS-FORMATTED-SALARY TO WS-DTL-FORMATTED-SALARY.
+053600     WRITE PAYROLL-REGISTER-LINE FROM WS-DETAIL-LINE
+053700         AFTER ADVANCING 1 LINE.
+053800     ADD 1 TO WS-LINE-COUNT.
+053900 2400-EXIT.
+054000     EXIT.
+054100 
+054200*=============================================================
+054300* 2450-UPDATE-YTD-GROSS - ADD THIS RUN'S SALARY INTO THE
+054400*                         EMPLOYEE'S YEAR-TO-DATE GROSS ON THE
+054500*                         MASTER, FOR TAXEXTR'S VENDOR FEED.
+054600*=============================================================
+054700 2450-UPDATE-YTD-GROSS.
+054800     ADD EMP-SALARY TO EMP-YTD-GROSS.
+054900     REWRITE EMPLOYEE-RECORD
+055000         INVALID KEY
+055100             DISPLAY "PAYREG: MASTER REWRITE FAILED - EMPLOYEE "
+055200             DISPLAY "        NUMBER = " EMP-EMPLOYEE-NUMBER
+055300             MOVE 16 TO RETURN-CODE
+055400             STOP RUN
+055500     END-REWRITE.
+055600 2450-EXIT.
+055700     EXIT.
+055800 
+055900*=============================================================
+056000* 2500-WRITE-PAGE-HEADERS - START A NEW PAGE OF THE REGISTER.
+056100*=============================================================
+056200 2500-WRITE-PAGE-HEADERS.
+056300     ADD 1 TO WS-PAGE-NUMBER.
+056400     MOVE WS-RUN-DATE-EDITED TO WS-HDG-RUN-DATE.
+056500     MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE-NUMBER.
+056600     WRITE PAYROLL-REGISTER-LINE FROM WS-HEADING-LINE-1
+056700         AFTER ADVANCING PAGE.
+056800     WRITE PAYROLL-REGISTER-LINE FROM WS-HEADING-LINE-2
+056900         AFTER ADVANCING 2 LINES.
+057000     MOVE ZEROS TO WS-LINE-COUNT.
+057100 2500-EXIT.
+057200     EXIT.
+057300 
+057400*=============================================================
+057500* 2600-WRITE-CHECKPOINT-RECORD - RECORD THE LAST EMPLOYEE NUMBER
+057600*                                PROCESSED SO THE RUN CAN RESUME
+057700*                                HERE IF IT IS INTERRUPTED.
+057800*=============================================================
+057900 2600-WRITE-CHECKPOINT-RECORD.
+058000     MOVE "1" TO CKPT-KEY.
+058100     MOVE WS-LAST-EMPLOYEE-NUMBER TO CKPT-LAST-EMPLOYEE-NUMBER.
+058200     MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+058300     MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+058400     MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+058500     MOVE WS-REPORT-TOTAL TO CKPT-REPORT-TOTAL.
+058600     MOVE WS-EXCEPTION-TOTAL TO CKPT-EXCEPTION-TOTAL.
+058700     MOVE WS-MASTER-TOTAL TO CKPT-MASTER-TOTAL.
+058800     MOVE WS-TOTAL-USD TO CKPT-TOTAL-USD.
+058900     MOVE WS-TOTAL-GBP TO CKPT-TOTAL-GBP.
+059000     MOVE WS-TOTAL-EUR TO CKPT-TOTAL-EUR.
+059100     MOVE WS-TOTAL-JPY TO CKPT-TOTAL-JPY.
+059200     MOVE "I" TO CKPT-STATUS.
+059300     REWRITE CHECKPOINT-RECORD
+059400         INVALID KEY
+059500             WRITE CHECKPOINT-RECORD
+059600     END-REWRITE.
+059700 2600-EXIT.
+059800     EXIT.
+059900 
+060000*=============================================================
+060100* 2900-READ-EMPLOYEE - READ THE NEXT EMPLOYEE MASTER RECORD.
+060200*=============================================================
+060300 2900-READ-EMPLOYEE.
+060400     READ EMPLOYEE-MASTER-FILE NEXT RECORD
+060500         AT END
+060600             MOVE "Y" TO WS-EOF-SWITCH
+060700         NOT AT END
+060800             ADD EMP-SALARY TO WS-MASTER-TOTAL
+060900     END-READ.
+061000 2900-EXIT.
+061100     EXIT.
+061200 
+061300*=============================================================
+061400* 8000-TERMINATE - PRINT THE GRAND TOTAL AND CLOSE THE FILES.
+061500*=============================================================
+061600 8000-TERMINATE.
+061700     PERFORM 8100-WRITE-GRAND-TOTAL THRU 8100-EXIT.
+061800     PERFORM 8200-RECONCILE-TOTALS THRU 8200-EXIT.
+061900     MOVE "1" TO CKPT-KEY.
+062000     MOVE WS-LAST-EMPLOYEE-NUMBER TO CKPT-LAST-EMPLOYEE-NUMBER.
+062100     MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+062200     MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+062300     MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+062400     MOVE WS-REPORT-TOTAL TO CKPT-REPORT-TOTAL.
+062500     MOVE WS-EXCEPTION-TOTAL TO CKPT-EXCEPTION-TOTAL.
+062600     MOVE WS-MASTER-TOTAL TO CKPT-MASTER-TOTAL.
+062700     MOVE WS-TOTAL-USD TO CKPT-TOTAL-USD.
+062800     MOVE WS-TOTAL-GBP TO CKPT-TOTAL-GBP.
+062900     MOVE WS-TOTAL-EUR TO CKPT-TOTAL-EUR.
+063000     MOVE WS-TOTAL-JPY TO CKPT-TOTAL-JPY.
+063100     MOVE "C" TO CKPT-STATUS.
+063200     REWRITE CHECKPOINT-RECORD
+063300         INVALID KEY
+063400             WRITE CHECKPOINT-RECORD
+063500     END-REWRITE.
+063600     CLOSE EMPLOYEE-MASTER-FILE.
+063700     CLOSE PAYROLL-REGISTER-FILE.
+063800     CLOSE EXCEPTION-LISTING-FILE.
+063900     CLOSE CHECKPOINT-CONTROL-FILE.
+064000 8000-EXIT.
+064100     EXIT.
+064200 
+064300*=============================================================
+064400* 8100-WRITE-GRAND-TOTAL - PRINT THE GRAND TOTAL SALARY FOR EACH
+064500*                          CURRENCY THAT APPEARED ON THE RUN.
+064600*                          SALARIES ARE NOT CURRENCY-CONVERTED,
+064700*                          SO EACH CURRENCY GETS ITS OWN LINE
+064800*                          INSTEAD OF ONE BLENDED TOTAL.
+064900*=============================================================
+065000 8100-WRITE-GRAND-TOTAL.
+065100     IF WS-TOTAL-USD NOT = ZEROS
+065200         MOVE WS-TOTAL-USD TO WS-TOT-FMT-USD
+065300         WRITE PAYROLL-REGISTER-LINE FROM WS-TOTAL-LINE-USD
+065400             AFTER ADVANCING 2 LINES
+065500     END-IF.
+065600     IF WS-TOTAL-GBP NOT = ZEROS
+065700         MOVE WS-TOTAL-GBP TO WS-TOT-FMT-GBP
+065800         WRITE PAYROLL-REGISTER-LINE FROM WS-TOTAL-LINE-GBP
+065900             AFTER ADVANCING 1 LINE
+066000     END-IF.
+066100     IF WS-TOTAL-EUR NOT = ZEROS
+066200         MOVE WS-TOTAL-EUR TO WS-TOT-FMT-EUR
+066300         WRITE PAYROLL-REGISTER-LINE FROM WS-TOTAL-LINE-EUR
+066400             AFTER ADVANCING 1 LINE
+066500     END-IF.
+066600     IF WS-TOTAL-JPY NOT = ZEROS
+066700         COMPUTE WS-WHOLE-YEN-TOTAL ROUNDED = WS-TOTAL-JPY
+066800         MOVE WS-WHOLE-YEN-TOTAL TO WS-TOT-FMT-JPY
+066900         WRITE PAYROLL-REGISTER-LINE FROM WS-TOTAL-LINE-JPY
+067000             AFTER ADVANCING 1 LINE
+067100     END-IF.
+067200 8100-EXIT.
+067300     EXIT.
+067400 
+067500*=============================================================
+067600* 8200-RECONCILE-TOTALS - THE SALARY TOTAL READ FROM THE MASTER
+067700*                         MUST EQUAL THE REPORT TOTAL PLUS THE
+067800*                         EXCEPTION TOTAL, TO THE PENNY.
+067900*=============================================================
+068000 8200-RECONCILE-TOTALS.
+068100     ADD WS-REPORT-TOTAL WS-EXCEPTION-TOTAL
+068200         GIVING WS-OUTPUT-TOTAL.
+068300     IF WS-MASTER-TOTAL NOT = WS-OUTPUT-TOTAL
+068400         DISPLAY "PAYREG: RECONCILIATION FAILED - MASTER "
+068500         DISPLAY "        TOTAL DOES NOT EQUAL REPORT PLUS"
+068600         DISPLAY "        EXCEPTION TOTALS."
+068700         DISPLAY "MASTER TOTAL   = " WS-MASTER-TOTAL
+068800         DISPLAY "OUTPUT TOTAL   = " WS-OUTPUT-TOTAL
+068900         MOVE 16 TO RETURN-CODE
+069000     END-IF.
+069100 8200-EXIT.
+069200     EXIT.
