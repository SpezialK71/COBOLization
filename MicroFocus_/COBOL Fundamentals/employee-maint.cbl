@@ -0,0 +1,419 @@
+000100*=============================================================
+000200* PROGRAM      : EMPMAINT
+000300* DESCRIPTION  : APPLIES ADD, CHANGE AND DELETE TRANSACTIONS
+000400*                AGAINST THE EMPLOYEE MASTER FILE. REJECTS A
+000500*                CHANGE OR DELETE AGAINST AN EMPLOYEE NUMBER NOT
+000600*                ON FILE, AND AN ADD AGAINST A DUPLICATE NUMBER.
+000700*=============================================================
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. EMPMAINT.
+001000 AUTHOR. T. OKAFOR.
+001100 INSTALLATION. PAYROLL SYSTEMS GROUP.
+001200 DATE-WRITTEN. 2026-08-09.
+001300 DATE-COMPILED.
+001400* MODIFICATION HISTORY
+001500* DATE       INIT DESCRIPTION
+001600* 2026-08-09 TO   INITIAL VERSION - ADD/CHANGE/DELETE AGAINST
+001700*                 THE EMPLOYEE MASTER, WITH A REJECT LISTING.
+001800* 2026-08-09 TO   ADDED AN AUDIT TRAIL - EVERY ACCEPTED ADD,
+001900*                 CHANGE OR DELETE IS LOGGED WITH A TIMESTAMP.
+002000* 2026-08-09 TO   DEFAULT A NEW EMPLOYEE'S CURRENCY CODE TO USD.
+002100*                 CHECK FILE STATUS AFTER EACH OPEN. RENUMBERED
+002200*                 THE AUDIT-WRITE PARAGRAPH OFF THE 2900- PREFIX
+002300*                 SHARED WITH 2900-READ-TRANSACTION.
+002400* 2026-08-09 TO   OPEN THE AUDIT FILE FOR EXTEND (CREATING IT ON
+002500*                 ITS FIRST USE) INSTEAD OF OUTPUT, SO A RERUN
+002600*                 NO LONGER WIPES THE AUDIT TRAIL. ADDED A
+002700*                 TRANSACTION CURRENCY CODE SO ADD AND CHANGE
+002800*                 TRANSACTIONS CAN SET AN EMPLOYEE'S CURRENCY.
+002900 
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER. IBM-370.
+003300 OBJECT-COMPUTER. IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT EMPLOYEE-MASTER-FILE
+003700         ASSIGN TO "EMPMAST"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS RANDOM
+004000         RECORD KEY IS EMP-EMPLOYEE-NUMBER
+004100         FILE STATUS IS WS-EMPMAST-STATUS.
+004200 
+004300     SELECT MAINTENANCE-TRANSACTION-FILE
+004400         ASSIGN TO "PAYTRAN"
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS WS-PAYTRAN-STATUS.
+004700 
+004800     SELECT MAINTENANCE-EXCEPTION-FILE
+004900         ASSIGN TO "MNTEXCP"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-MNTEXCP-STATUS.
+005200 
+005300     SELECT MAINTENANCE-AUDIT-FILE
+005400         ASSIGN TO "MNTAUDIT"
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS WS-MNTAUDIT-STATUS.
+005700 
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000* EMPLOYEE MASTER RECORD - KEYED BY EMPLOYEE-NUMBER.
+006100 FD  EMPLOYEE-MASTER-FILE.
+006200     COPY EMPREC.
+006300 
+006400* ONE MAINTENANCE TRANSACTION - ADD, CHANGE OR DELETE.
+006500 FD  MAINTENANCE-TRANSACTION-FILE.
+006600 01  MAINTENANCE-TRANSACTION-RECORD.
+006700     05  TRAN-TYPE                   PIC X(01).
+006800         88  TRAN-IS-ADD                     VALUE "A".
+006900         88  TRAN-IS-CHANGE                  VALUE "C".
+007000         88  TRAN-IS-DELETE                  VALUE "D".
+007100     05  TRAN-EMPLOYEE-NUMBER         PIC 9(05).
+007200     05  TRAN-SALARY                  PIC 9(05)V9(02).
+007300     05  TRAN-FIRST-NAME              PIC X(10).
+007400     05  TRAN-LAST-NAME               PIC X(10).
+007500     05  TRAN-DEPARTMENT-CODE         PIC X(04).
+007600     05  TRAN-HIRE-DATE               PIC 9(08).
+007700     05  TRAN-CURRENCY-CODE           PIC X(03).
+007800         88  TRAN-CURRENCY-IS-USD            VALUE "USD".
+007900         88  TRAN-CURRENCY-IS-GBP            VALUE "GBP".
+008000         88  TRAN-CURRENCY-IS-EUR            VALUE "EUR".
+008100         88  TRAN-CURRENCY-IS-JPY            VALUE "JPY".
+008200 
+008300 FD  MAINTENANCE-EXCEPTION-FILE.
+008400 01  MAINTENANCE-EXCEPTION-LINE       PIC X(80).
+008500 
+008600* ONE MAINTENANCE AUDIT RECORD - TYPE, EMPLOYEE, BEFORE/AFTER
+008700* SALARY, AND THE DATE AND TIME THE TRANSACTION WAS APPLIED.
+008800 FD  MAINTENANCE-AUDIT-FILE.
+008900 01  MAINTENANCE-AUDIT-RECORD.
+009000     05  AUD-TRANSACTION-TYPE         PIC X(01).
+009100     05  AUD-EMPLOYEE-NUMBER          PIC 9(05).
+009200     05  AUD-BEFORE-SALARY            PIC 9(05)V9(02).
+009300     05  AUD-AFTER-SALARY             PIC 9(05)V9(02).
+009400     05  AUD-DATE                     PIC 9(08).
+009500     05  AUD-TIME                     PIC 9(06).
+009600 
+009700 WORKING-STORAGE SECTION.
+009800 01  WS-FILE-STATUSES.
+009900     05  WS-EMPMAST-STATUS           PIC X(02) VALUE ZEROS.
+010000     05  WS-PAYTRAN-STATUS           PIC X(02) VALUE ZEROS.
+010100     05  WS-MNTEXCP-STATUS           PIC X(02) VALUE ZEROS.
+010200     05  WS-MNTAUDIT-STATUS          PIC X(02) VALUE ZEROS.
+010300 
+010400 01  WS-SWITCHES.
+010500     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+010600         88  END-OF-TRANSACTION-FILE         VALUE "Y".
+010700     05  WS-REJECT-SWITCH            PIC X(01) VALUE "N".
+010800         88  TRANSACTION-IS-REJECTED         VALUE "Y".
+010900     05  WS-FOUND-SWITCH             PIC X(01) VALUE "N".
+011000         88  EMPLOYEE-WAS-FOUND              VALUE "Y".
+011100 
+011200 01  WS-COUNTERS.
+011300     05  WS-ADD-COUNT                PIC 9(05) VALUE ZEROS COMP.
+011400     05  WS-CHANGE-COUNT             PIC 9(05) VALUE ZEROS COMP.
+011500     05  WS-DELETE-COUNT             PIC 9(05) VALUE ZEROS COMP.
+011600     05  WS-REJECT-COUNT             PIC 9(05) VALUE ZEROS COMP.
+011700 
+011800 01  WS-REJECT-REASON                PIC X(30) VALUE SPACES.
+011900 01  WS-BEFORE-SALARY                PIC 9(05)V9(02) VALUE ZEROS.
+012000 
+012100 01  WS-EXCEPTION-LINE.
+012200     05  FILLER                  PIC X(10) VALUE "TRAN TYPE ".
+012300     05  WS-EXC-TRAN-TYPE             PIC X(01).
+012400     05  FILLER                      PIC X(03) VALUE SPACES.
+012500     05  FILLER                  PIC X(08) VALUE "EMP NO: ".
+012600     05  WS-EXC-EMPLOYEE-NUMBER      PIC ZZZZ9.
+012700     05  FILLER                      PIC X(03) VALUE SPACES.
+012800     05  FILLER                      PIC X(08) VALUE "REASON: ".
+012900     05  WS-EXC-REASON               PIC X(30).
+013000 
+013100 PROCEDURE DIVISION.
+013200 
+013300*=============================================================
+013400* 0000-MAINLINE - OVERALL FLOW OF CONTROL FOR THE MAINTENANCE
+013500*                 RUN.
+013600*=============================================================
+013700 0000-MAINLINE.
+013800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013900     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+014000         UNTIL END-OF-TRANSACTION-FILE.
+014100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+014200     STOP RUN.
+014300 
+014400*=============================================================
+014500* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+014600*=============================================================
+014700 1000-INITIALIZE.
+014800     OPEN I-O EMPLOYEE-MASTER-FILE.
+014900     IF WS-EMPMAST-STATUS NOT = "00"
+015000         DISPLAY "EMPMAINT: EMPLOYEE-MASTER-FILE OPEN FAILED - "
+015100         DISPLAY "          FILE STATUS = " WS-EMPMAST-STATUS
+015200         MOVE 16 TO RETURN-CODE
+015300         STOP RUN
+015400     END-IF.
+015500     OPEN INPUT MAINTENANCE-TRANSACTION-FILE.
+015600     IF WS-PAYTRAN-STATUS NOT = "00"
+015700         DISPLAY "EMPMAINT: MAINTENANCE-TRANSACTION-FILE OPEN "
+015800         DISPLAY "          FAILED, STATUS = " WS-PAYTRAN-STATUS
+015900         MOVE 16 TO RETURN-CODE
+016000         STOP RUN
+016100     END-IF.
+016200     OPEN OUTPUT MAINTENANCE-EXCEPTION-FILE.
+016300     IF WS-MNTEXCP-STATUS NOT = "00"
+016400         DISPLAY "EMPMAINT: MAINTENANCE-EXCEPTION-FILE OPEN "
+016500         DISPLAY "          FAILED, STATUS = " WS-MNTEXCP-STATUS
+016600         MOVE 16 TO RETURN-CODE
+016700         STOP RUN
+016800     END-IF.
+016900     PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT.
+017000     MOVE "N" TO WS-EOF-SWITCH.
+017100     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+017200 1000-EXIT.
+017300     EXIT.
+017400 
+017500*=============================================================
+017600* 1100-OPEN-AUDIT-FILE - OPEN THE AUDIT TRAIL FOR EXTEND SO EACH
+017700*                        RUN APPENDS TO PRIOR HISTORY INSTEAD OF
+017800*                        WIPING IT, CREATING THE FILE ON ITS
+017900*                        FIRST USE.
+018000*=============================================================
+018100 1100-OPEN-AUDIT-FILE.
+018200     OPEN EXTEND MAINTENANCE-AUDIT-FILE.
+018300     IF WS-MNTAUDIT-STATUS = "35"
+018400         OPEN OUTPUT MAINTENANCE-AUDIT-FILE
+018500         CLOSE MAINTENANCE-AUDIT-FILE
+018600         OPEN EXTEND MAINTENANCE-AUDIT-FILE
+018700     END-IF.
+018800     IF WS-MNTAUDIT-STATUS NOT = "00" AND
+018900             WS-MNTAUDIT-STATUS NOT = "05"
+019000         DISPLAY "EMPMAINT: MAINTENANCE-AUDIT-FILE OPEN FAILED - "
+019100         DISPLAY "          FILE STATUS = " WS-MNTAUDIT-STATUS
+019200         MOVE 16 TO RETURN-CODE
+019300         STOP RUN
+019400     END-IF.
+019500 1100-EXIT.
+019600     EXIT.
+019700 
+019800*=============================================================
+019900* 2000-PROCESS-TRANSACTION - LOOK UP THE EMPLOYEE, APPLY THE
+020000*                            ADD/CHANGE/DELETE, READ THE NEXT.
+020100*=============================================================
+020200 2000-PROCESS-TRANSACTION.
+020300     MOVE "N" TO WS-REJECT-SWITCH.
+020400     MOVE SPACES TO WS-REJECT-REASON.
+020500     PERFORM 2100-LOOKUP-EMPLOYEE THRU 2100-EXIT.
+020600     EVALUATE TRUE
+020700         WHEN TRAN-IS-ADD
+020800             PERFORM 2200-APPLY-ADD THRU 2200-EXIT
+020900         WHEN TRAN-IS-CHANGE
+021000             PERFORM 2300-APPLY-CHANGE THRU 2300-EXIT
+021100         WHEN TRAN-IS-DELETE
+021200             PERFORM 2400-APPLY-DELETE THRU 2400-EXIT
+021300         WHEN OTHER
+021400             MOVE "Y" TO WS-REJECT-SWITCH
+021500             MOVE "INVALID TRANSACTION TYPE" TO WS-REJECT-REASON
+021600     END-EVALUATE.
+021700     IF TRANSACTION-IS-REJECTED
+021800         ADD 1 TO WS-REJECT-COUNT
+021900         PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+022000     END-IF.
+022100     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+022200 2000-EXIT.
+022300     EXIT.
+022400 
+022500*=============================================================
+022600* 2050-SET-CURRENCY-CODE - VALIDATE THE TRANSACTION'S CURRENCY
+022700*                          CODE AGAINST THE FOUR SUPPORTED
+022800*                          CODES, DEFAULTING TO USD WHEN IT IS
+022900*                          BLANK OR NOT ONE OF THE FOUR.
+023000*=============================================================
+023100 2050-SET-CURRENCY-CODE.
+023200     IF TRAN-CURRENCY-IS-USD OR TRAN-CURRENCY-IS-GBP
+023300             OR TRAN-CURRENCY-IS-EUR OR TRAN-CURRENCY-IS-JPY
+023400         MOVE TRAN-CURRENCY-CODE TO EMP-CURRENCY-CODE
+023500     ELSE
+023600         MOVE "USD" TO EMP-CURRENCY-CODE
+023700     END-IF.
+023800 2050-EXIT.
+023900     EXIT.
+024000 
+024100*=============================================================
+024200* 2100-LOOKUP-EMPLOYEE - RANDOM READ OF THE MASTER BY THE
+024300*                        TRANSACTION'S EMPLOYEE NUMBER.
+024400*=============================================================
+024500 2100-LOOKUP-EMPLOYEE.
+024600     MOVE TRAN-EMPLOYEE-NUMBER TO EMP-EMPLOYEE-NUMBER.
+024700     MOVE "Y" TO WS-FOUND-SWITCH.
+024800     READ EMPLOYEE-MASTER-FILE
+024900         INVALID KEY
+025000             MOVE "N" TO WS-FOUND-SWITCH
+025100     END-READ.
+025200 2100-EXIT.
+025300     EXIT.
+025400 
+025500*=============================================================
+025600* 2200-APPLY-ADD - REJECT A DUPLICATE EMPLOYEE NUMBER,
+025700*                  OTHERWISE WRITE A NEW MASTER RECORD.
+025800*=============================================================
+025900 2200-APPLY-ADD.
+026000     IF EMPLOYEE-WAS-FOUND
+026100         MOVE "Y" TO WS-REJECT-SWITCH
+026200         MOVE "DUPLICATE EMPLOYEE NUMBER" TO WS-REJECT-REASON
+026300         GO TO 2200-EXIT
+026400     END-IF.
+026500     MOVE TRAN-EMPLOYEE-NUMBER TO EMP-EMPLOYEE-NUMBER.
+026600     MOVE TRAN-SALARY TO EMP-SALARY.
+026700     MOVE TRAN-FIRST-NAME TO EMP-FIRST-NAME.
+026800     MOVE TRAN-LAST-NAME TO EMP-LAST-NAME.
+026900     MOVE TRAN-DEPARTMENT-CODE TO EMP-DEPARTMENT-CODE.
+027000     MOVE TRAN-HIRE-DATE TO EMP-HIRE-DATE.
+027100     MOVE ZEROS TO EMP-YTD-GROSS.
+027200     PERFORM 2050-SET-CURRENCY-CODE THRU 2050-EXIT.
+027300     WRITE EMPLOYEE-RECORD
+027400         INVALID KEY
+027500             MOVE "Y" TO WS-REJECT-SWITCH
+027600             MOVE "ADD FAILED - WRITE ERROR" TO WS-REJECT-REASON
+027700     END-WRITE.
+027800     IF NOT TRANSACTION-IS-REJECTED
+027900         ADD 1 TO WS-ADD-COUNT
+028000         PERFORM 2600-LOG-AUDIT-ADD THRU 2600-EXIT
+028100     END-IF.
+028200 2200-EXIT.
+028300     EXIT.
+028400 
+028500*=============================================================
+028600* 2300-APPLY-CHANGE - REJECT AN EMPLOYEE NUMBER NOT ON FILE,
+028700*                     OTHERWISE REWRITE THE MASTER RECORD.
+028800*=============================================================
+028900 2300-APPLY-CHANGE.
+029000     IF NOT EMPLOYEE-WAS-FOUND
+029100         MOVE "Y" TO WS-REJECT-SWITCH
+029200         MOVE "EMPLOYEE NOT ON FILE" TO WS-REJECT-REASON
+029300         GO TO 2300-EXIT
+029400     END-IF.
+029500     MOVE EMP-SALARY TO WS-BEFORE-SALARY.
+029600     MOVE TRAN-SALARY TO EMP-SALARY.
+029700     MOVE TRAN-FIRST-NAME TO EMP-FIRST-NAME.
+029800     MOVE TRAN-LAST-NAME TO EMP-LAST-NAME.
+029900     MOVE TRAN-DEPARTMENT-CODE TO EMP-DEPARTMENT-CODE.
+030000     MOVE TRAN-HIRE-DATE TO EMP-HIRE-DATE.
+030100     PERFORM 2050-SET-CURRENCY-CODE THRU 2050-EXIT.
+030200     REWRITE EMPLOYEE-RECORD
+030300         INVALID KEY
+030400             MOVE "Y" TO WS-REJECT-SWITCH
+030500             MOVE "CHANGE FAILED - REWRITE ERROR"
+030600                 TO WS-REJECT-REASON
+030700     END-REWRITE.
+030800     IF NOT TRANSACTION-IS-REJECTED
+030900         ADD 1 TO WS-CHANGE-COUNT
+031000         PERFORM 2700-LOG-AUDIT-CHANGE THRU 2700-EXIT
+031100     END-IF.
+031200 2300-EXIT.
+031300     EXIT.
+031400 
+031500*=============================================================
+031600* 2400-APPLY-DELETE - REJECT AN EMPLOYEE NUMBER NOT ON FILE,
+031700*                     OTHERWISE DELETE THE MASTER RECORD.
+031800*=============================================================
+031900 2400-APPLY-DELETE.
+032000     IF NOT EMPLOYEE-WAS-FOUND
+032100         MOVE "Y" TO WS-REJECT-SWITCH
+032200         MOVE "EMPLOYEE NOT ON FILE" TO WS-REJECT-REASON
+032300         GO TO 2400-EXIT
+032400     END-IF.
+032500     MOVE EMP-SALARY TO WS-BEFORE-SALARY.
+032600     DELETE EMPLOYEE-MASTER-FILE
+032700         INVALID KEY
+032800             MOVE "Y" TO WS-REJECT-SWITCH
+032900             MOVE "DELETE FAILED - DELETE ERROR"
+033000                 TO WS-REJECT-REASON
+033100     END-DELETE.
+033200     IF NOT TRANSACTION-IS-REJECTED
+033300         ADD 1 TO WS-DELETE-COUNT
+033400         PERFORM 2800-LOG-AUDIT-DELETE THRU 2800-EXIT
+033500     END-IF.
+033600 2400-EXIT.
+033700     EXIT.
+033800 
+033900*=============================================================
+034000* 2500-WRITE-EXCEPTION - LOG A REJECTED TRANSACTION.
+034100*=============================================================
+034200 2500-WRITE-EXCEPTION.
+034300     MOVE TRAN-TYPE TO WS-EXC-TRAN-TYPE.
+034400     MOVE TRAN-EMPLOYEE-NUMBER TO WS-EXC-EMPLOYEE-NUMBER.
+034500     MOVE WS-REJECT-REASON TO WS-EXC-REASON.
+034600     WRITE MAINTENANCE-EXCEPTION-LINE FROM WS-EXCEPTION-LINE.
+034700 2500-EXIT.
+034800     EXIT.
+034900 
+035000*=============================================================
+035100* 2600-LOG-AUDIT-ADD - WRITE AN AUDIT RECORD FOR AN ADD.
+035200*=============================================================
+035300 2600-LOG-AUDIT-ADD.
+035400     MOVE "A" TO AUD-TRANSACTION-TYPE.
+035500     MOVE ZEROS TO AUD-BEFORE-SALARY.
+035600     MOVE EMP-SALARY TO AUD-AFTER-SALARY.
+035700     PERFORM 2850-WRITE-AUDIT-RECORD THRU 2850-EXIT.
+035800 2600-EXIT.
+035900     EXIT.
+036000 
+036100*=============================================================
+036200* 2700-LOG-AUDIT-CHANGE - WRITE AN AUDIT RECORD FOR A CHANGE.
+036300*=============================================================
+036400 2700-LOG-AUDIT-CHANGE.
+036500     MOVE "C" TO AUD-TRANSACTION-TYPE.
+036600     MOVE WS-BEFORE-SALARY TO AUD-BEFORE-SALARY.
+036700     MOVE EMP-SALARY TO AUD-AFTER-SALARY.
+036800     PERFORM 2850-WRITE-AUDIT-RECORD THRU 2850-EXIT.
+036900 2700-EXIT.
+037000     EXIT.
+037100 
+037200*=============================================================
+037300* 2800-LOG-AUDIT-DELETE - WRITE AN AUDIT RECORD FOR A DELETE.
+037400*=============================================================
+037500 2800-LOG-AUDIT-DELETE.
+037600     MOVE "D" TO AUD-TRANSACTION-TYPE.
+037700     MOVE WS-BEFORE-SALARY TO AUD-BEFORE-SALARY.
+037800     MOVE ZEROS TO AUD-AFTER-SALARY.
+037900     PERFORM 2850-WRITE-AUDIT-RECORD THRU 2850-EXIT.
+038000 2800-EXIT.
+038100     EXIT.
+038200 
+038300*=============================================================
+038400* 2850-WRITE-AUDIT-RECORD - STAMP AND WRITE ONE AUDIT RECORD.
+038500*=============================================================
+038600 2850-WRITE-AUDIT-RECORD.
+038700     MOVE TRAN-EMPLOYEE-NUMBER TO AUD-EMPLOYEE-NUMBER.
+038800     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+038900     ACCEPT AUD-TIME FROM TIME.
+039000     WRITE MAINTENANCE-AUDIT-RECORD.
+039100 2850-EXIT.
+039200     EXIT.
+039300 
+039400*=============================================================
+039500* 2900-READ-TRANSACTION - READ THE NEXT MAINTENANCE
+039600*                         TRANSACTION.
+039700*=============================================================
+039800 2900-READ-TRANSACTION.
+039900     READ MAINTENANCE-TRANSACTION-FILE
+040000         AT END
+040100             MOVE "Y" TO WS-EOF-SWITCH
+040200     END-READ.
+040300 2900-EXIT.
+040400     EXIT.
+040500 
+040600*=============================================================
+040700* 8000-TERMINATE - DISPLAY RUN TOTALS AND CLOSE THE FILES.
+040800*=============================================================
+040900 8000-TERMINATE.
+041000     DISPLAY "EMPMAINT - ADDS: "    WS-ADD-COUNT
+041100             " CHANGES: " WS-CHANGE-COUNT.
+041200     DISPLAY "EMPMAINT - DELETES: " WS-DELETE-COUNT
+041300             " REJECTS: " WS-REJECT-COUNT.
+041400     CLOSE EMPLOYEE-MASTER-FILE.
+041500     CLOSE MAINTENANCE-TRANSACTION-FILE.
+041600     CLOSE MAINTENANCE-EXCEPTION-FILE.
+041700     CLOSE MAINTENANCE-AUDIT-FILE.
+041800 8000-EXIT.
+041900     EXIT.
